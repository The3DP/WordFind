@@ -2,85 +2,650 @@
        PROGRAM-ID. WordSearch.
        AUTHOR. OpenAI.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PUZZLE-CTL-FILE ASSIGN TO "PUZZCTL.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS PUZZLE-CTL-STATUS.
+           SELECT WORD-LIST-FILE ASSIGN TO DYNAMIC WORD-LIST-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WORD-LIST-STATUS.
+           SELECT EXCEPTIONS-FILE ASSIGN TO "EXCEPT.RPT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO "PUZZLES.RPT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT.RPT"
+               ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD PUZZLE-CTL-FILE.
+       01 PUZZLE-CTL-RECORD.
+           05 PCR-PUZZLE-ID        PIC X(10).
+           05 PCR-GRID-SIZE        PIC 9(02).
+           05 PCR-WORD-COUNT       PIC 9(02).
+           05 PCR-WORD-LIST-FILE   PIC X(50).
+
+      * Sized to comfortably clear MAX-WORD-COUNT (20) words of up to
+      * WE-TEXT's 20 characters each plus 19 separating commas (419
+      * bytes worst case) so a full weekend-page word list never gets
+      * truncated on the way in.
+       FD WORD-LIST-FILE.
+       01 WORD-LIST-RECORD         PIC X(450).
+
+      * Wide enough for the longest line RECORD-WORD-LIST-OPEN-FAILURE
+      * builds: literal text plus a full 50-char WORD-LIST-FILENAME,
+      * comfortably under 150 bytes.
+       FD EXCEPTIONS-FILE.
+       01 EXCEPTIONS-RECORD        PIC X(150).
+
+       FD REPORT-FILE.
+       01 REPORT-RECORD            PIC X(132).
+
+      * Sized to comfortably clear the worst case: the longest literal
+      * text PRINT-AUDIT-RECORD strings in plus a full PCR-WORD-LIST-
+      * FILE (50 chars) filename, well under 150 bytes total.
+       FD AUDIT-FILE.
+       01 AUDIT-RECORD             PIC X(200).
+
        WORKING-STORAGE SECTION.
+       01 PUZZLE-CTL-EOF     PIC X(01) VALUE 'N'.
+       01 PUZZLE-CTL-STATUS PIC X(02).
+       01 WORD-LIST-STATUS  PIC X(02).
+       01 WORD-LIST-FILENAME PIC X(50) VALUE 'WORDLIST.DAT'.
+       01 PUZZLE-ID          PIC X(10) VALUE SPACES.
+       01 MAX-RETRY-COUNT       PIC 9(02) VALUE 50.
+       01 RETRY-COUNT           PIC 9(02).
+       01 CAN-PLACE          PIC X(01).
+       01 MAX-GRID-SIZE        PIC 9(02) VALUE 20.
+       01 MAX-WORD-COUNT       PIC 9(02) VALUE 20.
        01 GRID-SIZE            PIC 9(02) VALUE 10.
-       01 WORDS                 PIC X(100) VALUE 'apple,banana,orange,grape'.
-       01 GRID.
-           05 FILLER OCCURS 100 TIMES.
-               10 ROW.
-                   05 COL   PIC X(10).
-       01 WORD-LIST            PIC X(100).
+       01 WORD-COUNT           PIC 9(02) VALUE 4.
+       01 WL-POINTER           PIC 9(03).
+       01 WORD-TABLE.
+           05 WORD-ENTRY OCCURS 20 TIMES.
+               10 WE-TEXT        PIC X(20).
+               10 WE-LENGTH      PIC 9(02).
+               10 WE-ROW-START   PIC 9(02).
+               10 WE-COL-START   PIC 9(02).
+               10 WE-ROW-DELTA   PIC S9(01).
+               10 WE-COL-DELTA   PIC S9(01).
+               10 WE-PLACED      PIC X(01) VALUE 'N'.
+       01 WORD-LIST             PIC X(450)
+           VALUE 'apple,banana,orange,grape'.
+       01 ANSWER-MASK.
+           05 ANSWER-MASK-ROW OCCURS 20 TIMES.
+               10 ANSWER-MASK-COL OCCURS 20 TIMES PIC X(01).
+       01 K                     PIC 9(02).
+       01 MARK-ROW              PIC S9(03).
+       01 MARK-COL              PIC S9(03).
        01 I                     PIC 9(02).
        01 J                     PIC 9(02).
+       01 GRID.
+           05 GRID-ROW OCCURS 20 TIMES.
+               10 GRID-COL OCCURS 20 TIMES PIC X(01).
        01 ROW-START             PIC 9(02).
        01 COL-START             PIC 9(02).
+       01 TRY-ROW               PIC S9(03).
+       01 TRY-COL               PIC S9(03).
        01 WORD-LENGTH           PIC 9(02).
-       01 DIRECTION             PIC X.
+
+      * DIRECTION selects one of eight compass headings a word can be
+      * laid down on: 0 right, 1 left, 2 down, 3 up, 4 diagonal
+      * down-right, 5 diagonal up-left, 6 diagonal down-left, 7
+      * diagonal up-right. ROW-DELTA/COL-DELTA are looked up from
+      * DIRECTION-DELTA-TABLE below.
+       01 DIRECTION             PIC 9(01).
+       01 ROW-DELTA             PIC S9(01).
+       01 COL-DELTA             PIC S9(01).
+
+       01 DIRECTION-DELTAS.
+           05 FILLER PIC S9 VALUE 0.
+           05 FILLER PIC S9 VALUE 1.
+           05 FILLER PIC S9 VALUE 0.
+           05 FILLER PIC S9 VALUE -1.
+           05 FILLER PIC S9 VALUE 1.
+           05 FILLER PIC S9 VALUE 0.
+           05 FILLER PIC S9 VALUE -1.
+           05 FILLER PIC S9 VALUE 0.
+           05 FILLER PIC S9 VALUE 1.
+           05 FILLER PIC S9 VALUE 1.
+           05 FILLER PIC S9 VALUE -1.
+           05 FILLER PIC S9 VALUE -1.
+           05 FILLER PIC S9 VALUE 1.
+           05 FILLER PIC S9 VALUE -1.
+           05 FILLER PIC S9 VALUE -1.
+           05 FILLER PIC S9 VALUE 1.
+       01 DIRECTION-DELTA-TABLE REDEFINES DIRECTION-DELTAS.
+           05 DIR-DELTA OCCURS 8 TIMES.
+               10 DIR-ROW-DELTA PIC S9.
+               10 DIR-COL-DELTA PIC S9.
+
+       01 RANDOM-SEED               PIC 9(06).
+       01 CURRENT-DATE-TIME       PIC X(21).
+       01 RANDOM-DUMMY       USAGE COMP-2.
+       01 RANDOM-MIN            PIC S9(04).
+       01 RANDOM-MAX            PIC S9(04).
+       01 RANDOM-RESULT         PIC S9(04).
+
+      * Filler letters are never allowed to spell out anything on this
+      * list, end to end, forwards or backwards, on any row, column or
+      * diagonal. Puzzle desk keeps this short on purpose - it is a
+      * screen against accidental words, not a profanity filter.
+       01 BLOCKLIST-COUNT       PIC 9(02) VALUE 6.
+       01 BLOCKLIST-TABLE.
+           05 BLOCKLIST-ENTRY OCCURS 10 TIMES PIC X(10) VALUE SPACES.
+
+       01 SCREEN-START-ROW      PIC 9(02).
+       01 SCREEN-START-COL      PIC 9(02).
+       01 SCREEN-DELTA-ROW      PIC S9(01).
+       01 SCREEN-DELTA-COL      PIC S9(01).
+       01 SCAN-ROW              PIC S9(03).
+       01 SCAN-COL              PIC S9(03).
+       01 LINE-LENGTH           PIC 9(02).
+       01 LINE-BUFFER           PIC X(20).
+       01 LINE-POS-TABLE.
+           05 LINE-POS OCCURS 20 TIMES.
+               10 LINE-POS-ROW  PIC 9(02).
+               10 LINE-POS-COL  PIC 9(02).
+       01 BN                    PIC 9(02).
+       01 BP                    PIC 9(02).
+       01 MATCH-LEN             PIC 9(02).
+       01 FOUND-BLOCKED      PIC X(01).
+       01 SCREEN-PASS           PIC 9(02).
+       01 MAX-SCREEN-PASSES     PIC 9(02) VALUE 10.
+       01 ROW-LINE-POS          PIC 9(03).
+
+      * Tallied by PLACE-WORDS/PLACE-WORD so PRINT-AUDIT-RECORD can
+      * report how many of the requested words actually made it onto
+      * the grid, alongside the ones already logged to EXCEPT.RPT.
+       01 WORDS-PLACED-COUNT    PIC 9(02).
 
        PROCEDURE DIVISION.
 
        BEGIN.
+           PERFORM SEED-RANDOM-NUMBER-GENERATOR
+           PERFORM INITIALIZE-BLOCKLIST
+           OPEN OUTPUT EXCEPTIONS-FILE
+           OPEN OUTPUT REPORT-FILE
+           OPEN OUTPUT AUDIT-FILE
+           OPEN INPUT PUZZLE-CTL-FILE
+           IF PUZZLE-CTL-STATUS = '00'
+               PERFORM PROCESS-PUZZLE-BATCH
+               CLOSE PUZZLE-CTL-FILE
+           ELSE
+               PERFORM PROCESS-ONE-PUZZLE
+           END-IF
+           CLOSE REPORT-FILE
+           CLOSE EXCEPTIONS-FILE
+           CLOSE AUDIT-FILE
+           STOP RUN.
+
+       SEED-RANDOM-NUMBER-GENERATOR.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-TIME
+           MOVE CURRENT-DATE-TIME(9:6) TO RANDOM-SEED
+           MOVE FUNCTION RANDOM(RANDOM-SEED) TO RANDOM-DUMMY.
+
+       INITIALIZE-BLOCKLIST.
+           MOVE 'DAMN' TO BLOCKLIST-ENTRY (1)
+           MOVE 'HELL' TO BLOCKLIST-ENTRY (2)
+           MOVE 'CRAP' TO BLOCKLIST-ENTRY (3)
+           MOVE 'DUMB' TO BLOCKLIST-ENTRY (4)
+           MOVE 'DIE'  TO BLOCKLIST-ENTRY (5)
+           MOVE 'SEX'  TO BLOCKLIST-ENTRY (6).
+
+      * A control file can carry a whole production run's worth of
+      * puzzle cards (a week, a month) - one PUZZLE-CTL-RECORD per
+      * puzzle. Each is applied and run in turn so the typesetter gets
+      * the full batch filed together instead of one Code4 submission
+      * per puzzle.
+       PROCESS-PUZZLE-BATCH.
+           MOVE 'N' TO PUZZLE-CTL-EOF
+           PERFORM UNTIL PUZZLE-CTL-EOF = 'Y'
+               READ PUZZLE-CTL-FILE
+                   AT END
+                       MOVE 'Y' TO PUZZLE-CTL-EOF
+                   NOT AT END
+                       PERFORM APPLY-PUZZLE-CONTROL-RECORD
+                       PERFORM PROCESS-ONE-PUZZLE
+               END-READ
+           END-PERFORM.
+
+      * Grid size and word count come in on the control card so the
+      * puzzle desk can run an 8x8/4-word kids' page or a 15x15/20-word
+      * weekend page without a recompile. Missing control card (or a
+      * blank field on it) keeps the long-standing 10x10/4-word
+      * default.
+       APPLY-PUZZLE-CONTROL-RECORD.
+           MOVE PCR-PUZZLE-ID TO PUZZLE-ID
+           MOVE 10 TO GRID-SIZE
+           MOVE 4 TO WORD-COUNT
+           MOVE 'WORDLIST.DAT' TO WORD-LIST-FILENAME
+           IF PCR-GRID-SIZE > 0
+               MOVE PCR-GRID-SIZE TO GRID-SIZE
+           END-IF
+           IF PCR-WORD-COUNT > 0
+               MOVE PCR-WORD-COUNT TO WORD-COUNT
+           END-IF
+           IF PCR-WORD-LIST-FILE NOT = SPACES
+               MOVE PCR-WORD-LIST-FILE TO WORD-LIST-FILENAME
+           END-IF
+           IF GRID-SIZE > MAX-GRID-SIZE
+               MOVE MAX-GRID-SIZE TO GRID-SIZE
+           END-IF
+           IF WORD-COUNT > MAX-WORD-COUNT
+               MOVE MAX-WORD-COUNT TO WORD-COUNT
+           END-IF.
+
+       PROCESS-ONE-PUZZLE.
            PERFORM INITIALIZE-GRID
            PERFORM PLACE-WORDS
            PERFORM FILL-EMPTY-CELLS
+           PERFORM SCREEN-FILLER-WORDS
+           PERFORM PRINT-PUZZLE-HEADER
            PERFORM PRINT-GRID
-           STOP RUN.
+           PERFORM PRINT-ANSWER-KEY
+           PERFORM PRINT-AUDIT-RECORD.
 
        INITIALIZE-GRID.
            MOVE SPACES TO GRID.
 
+      * The daily word list is a one-line CSV dropped by the puzzle
+      * desk (holiday themes, kids' words, etc). If today's file is
+      * missing we fall back to the last WORD-LIST already in
+      * working storage rather than aborting the run, but that
+      * fallback is logged to the exceptions report so it doesn't
+      * pass for a normal, successful read of the requested file.
+       LOAD-WORD-LIST.
+           OPEN INPUT WORD-LIST-FILE
+           IF WORD-LIST-STATUS = '00'
+               READ WORD-LIST-FILE INTO WORD-LIST
+                   AT END
+                       CONTINUE
+               END-READ
+               CLOSE WORD-LIST-FILE
+           ELSE
+               PERFORM RECORD-WORD-LIST-OPEN-FAILURE
+           END-IF.
+
+       RECORD-WORD-LIST-OPEN-FAILURE.
+           MOVE SPACES TO EXCEPTIONS-RECORD
+           STRING 'PUZZLE ' PUZZLE-ID
+               ' WORD LIST FILE ' FUNCTION TRIM (WORD-LIST-FILENAME)
+               ' COULD NOT BE OPENED, STATUS ' WORD-LIST-STATUS
+               ' - REUSED PRIOR WORD LIST'
+               DELIMITED BY SIZE INTO EXCEPTIONS-RECORD
+           WRITE EXCEPTIONS-RECORD.
+
        PLACE-WORDS.
-           MOVE 'apple,banana,orange,grape' TO WORD-LIST
-           UNSTRING WORD-LIST DELIMITED BY ',' INTO WORDS
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 4
-               MOVE FUNCTION TRIM(WORDS(I)) TO WORD-LENGTH
-               PERFORM PLACE-WORD (WORDS(I), WORD-LENGTH)
-           END-PERFORM.
-
-       PLACE-WORD USING WORD-IN WORD-LENGTH-IN.
-           MOVE 'N' TO DIRECTION.
-           MOVE 0 TO ROW-START.
-           MOVE 0 TO COL-START.
-           PERFORM UNTIL DIRECTION = 'Y'
-               MOVE FUNCTION RANDOM(0, 1) TO DIRECTION
-               IF DIRECTION = '0' THEN
-                   PERFORM PLACE-HORIZONTAL-WORD
-               ELSE
-                   PERFORM PLACE-VERTICAL-WORD
+           MOVE SPACES TO WORD-TABLE
+           MOVE 0 TO WORDS-PLACED-COUNT
+           PERFORM LOAD-WORD-LIST
+           MOVE 1 TO WL-POINTER
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WORD-COUNT
+               IF WL-POINTER <= FUNCTION LENGTH (WORD-LIST)
+                   UNSTRING WORD-LIST DELIMITED BY ','
+                       INTO WE-TEXT (I)
+                       WITH POINTER WL-POINTER
                END-IF
-           END-PERFORM.
-
-       PLACE-HORIZONTAL-WORD.
-           MOVE FUNCTION RANDOM(1, GRID-SIZE) TO ROW-START.
-           MOVE FUNCTION RANDOM(1, GRID-SIZE - WORD-LENGTH-IN) TO COL-START.
-           PERFORM VARYING J FROM 0 BY 1 UNTIL J = WORD-LENGTH-IN
-               IF GRID(ROW-START + J, COL-START) = SPACES
-                   MOVE FUNCTION SUBSTRING(WORD-IN, J + 1, 1) TO GRID(ROW-START + J, COL-START)
+               IF FUNCTION TRIM (WE-TEXT (I)) NOT = SPACES
+                   MOVE FUNCTION LENGTH (FUNCTION TRIM (WE-TEXT (I)))
+                       TO WORD-LENGTH
+                   MOVE FUNCTION LOWER-CASE
+                       (FUNCTION TRIM (WE-TEXT (I))) TO WE-TEXT (I)
+                   MOVE WORD-LENGTH TO WE-LENGTH (I)
+                   PERFORM PLACE-WORD
                END-IF
            END-PERFORM.
 
-       PLACE-VERTICAL-WORD.
-           MOVE FUNCTION RANDOM(1, GRID-SIZE - WORD-LENGTH-IN) TO ROW-START.
-           MOVE FUNCTION RANDOM(1, GRID-SIZE) TO COL-START.
-           PERFORM VARYING J FROM 0 BY 1 UNTIL J = WORD-LENGTH-IN
-               IF GRID(ROW-START, COL-START + J) = SPACES
-                   MOVE FUNCTION SUBSTRING(WORD-IN, J + 1, 1) TO GRID(ROW-START, COL-START + J)
+      * Placement is retried, with a fresh random direction/start each
+      * time, until it sticks or MAX-RETRY-COUNT is exhausted. A word
+      * that still hasn't placed after that many tries is logged to
+      * the exceptions report instead of being silently dropped.
+       PLACE-WORD.
+           MOVE 'N' TO WE-PLACED (I)
+           MOVE 0 TO RETRY-COUNT
+           IF WORD-LENGTH <= GRID-SIZE
+               PERFORM UNTIL WE-PLACED (I) = 'Y'
+                       OR RETRY-COUNT >= MAX-RETRY-COUNT
+                   ADD 1 TO RETRY-COUNT
+                   PERFORM RANDOM-DIRECTION
+                   PERFORM DETERMINE-DIRECTION-DELTAS
+                   PERFORM CHOOSE-START-POSITION
+                   PERFORM PLACE-WORD-IN-GRID
+               END-PERFORM
+           END-IF
+           IF WE-PLACED (I) = 'Y'
+               ADD 1 TO WORDS-PLACED-COUNT
+           ELSE
+               PERFORM RECORD-PLACEMENT-FAILURE
+           END-IF.
+
+       RECORD-PLACEMENT-FAILURE.
+           MOVE SPACES TO EXCEPTIONS-RECORD
+           STRING 'PUZZLE ' PUZZLE-ID
+               ' WORD ' FUNCTION TRIM (WE-TEXT (I))
+               ' FAILED TO PLACE AFTER ' RETRY-COUNT ' RETRIES'
+               DELIMITED BY SIZE INTO EXCEPTIONS-RECORD
+           WRITE EXCEPTIONS-RECORD.
+
+       RANDOM-DIRECTION.
+           MOVE 0 TO RANDOM-MIN
+           MOVE 7 TO RANDOM-MAX
+           PERFORM RANDOM-IN-RANGE
+           MOVE RANDOM-RESULT TO DIRECTION.
+
+       DETERMINE-DIRECTION-DELTAS.
+           MOVE DIR-ROW-DELTA (DIRECTION + 1) TO ROW-DELTA
+           MOVE DIR-COL-DELTA (DIRECTION + 1) TO COL-DELTA.
+
+       CHOOSE-START-POSITION.
+           PERFORM CHOOSE-ROW-START
+           PERFORM CHOOSE-COL-START.
+
+       CHOOSE-ROW-START.
+           IF ROW-DELTA = 1
+               MOVE 1 TO RANDOM-MIN
+               COMPUTE RANDOM-MAX = GRID-SIZE - WORD-LENGTH + 1
+           ELSE IF ROW-DELTA = -1
+               MOVE WORD-LENGTH TO RANDOM-MIN
+               MOVE GRID-SIZE TO RANDOM-MAX
+           ELSE
+               MOVE 1 TO RANDOM-MIN
+               MOVE GRID-SIZE TO RANDOM-MAX
+           END-IF
+           PERFORM RANDOM-IN-RANGE
+           MOVE RANDOM-RESULT TO ROW-START.
+
+       CHOOSE-COL-START.
+           IF COL-DELTA = 1
+               MOVE 1 TO RANDOM-MIN
+               COMPUTE RANDOM-MAX = GRID-SIZE - WORD-LENGTH + 1
+           ELSE IF COL-DELTA = -1
+               MOVE WORD-LENGTH TO RANDOM-MIN
+               MOVE GRID-SIZE TO RANDOM-MAX
+           ELSE
+               MOVE 1 TO RANDOM-MIN
+               MOVE GRID-SIZE TO RANDOM-MAX
+           END-IF
+           PERFORM RANDOM-IN-RANGE
+           MOVE RANDOM-RESULT TO COL-START.
+
+      * Checks the whole word's path before writing a single letter, so
+      * a word is either placed in full or not placed at all - never
+      * silently truncated by an occupied cell partway through. Two
+      * words are allowed to cross where they share the same letter;
+      * CHECK-WORD-FITS is what decides that.
+       PLACE-WORD-IN-GRID.
+           PERFORM CHECK-WORD-FITS
+           IF CAN-PLACE = 'Y'
+               PERFORM VARYING J FROM 0 BY 1 UNTIL J > WORD-LENGTH - 1
+                   COMPUTE TRY-ROW = ROW-START + (J * ROW-DELTA)
+                   COMPUTE TRY-COL = COL-START + (J * COL-DELTA)
+                   MOVE WE-TEXT (I) (J + 1: 1)
+                       TO GRID-COL (TRY-ROW, TRY-COL)
+               END-PERFORM
+               MOVE ROW-START TO WE-ROW-START (I)
+               MOVE COL-START TO WE-COL-START (I)
+               MOVE ROW-DELTA TO WE-ROW-DELTA (I)
+               MOVE COL-DELTA TO WE-COL-DELTA (I)
+               MOVE 'Y' TO WE-PLACED (I)
+           END-IF.
+
+      * A cell along the word's path is fine if it is still empty, or
+      * if it already holds the exact same letter the word needs there
+      * (a crossing with an earlier word) - only a genuine letter
+      * mismatch blocks placement.
+       CHECK-WORD-FITS.
+           MOVE 'Y' TO CAN-PLACE
+           PERFORM VARYING J FROM 0 BY 1 UNTIL J > WORD-LENGTH - 1
+               COMPUTE TRY-ROW = ROW-START + (J * ROW-DELTA)
+               COMPUTE TRY-COL = COL-START + (J * COL-DELTA)
+               IF GRID-COL (TRY-ROW, TRY-COL) NOT = SPACES
+                   IF FUNCTION UPPER-CASE (GRID-COL (TRY-ROW, TRY-COL))
+                           NOT = FUNCTION UPPER-CASE
+                               (WE-TEXT (I) (J + 1: 1))
+                       MOVE 'N' TO CAN-PLACE
+                   END-IF
                END-IF
            END-PERFORM.
 
+       RANDOM-IN-RANGE.
+           COMPUTE RANDOM-RESULT =
+               FUNCTION INTEGER (FUNCTION RANDOM *
+                   (RANDOM-MAX - RANDOM-MIN + 1)) + RANDOM-MIN.
+
        FILL-EMPTY-CELLS.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > GRID-SIZE
                PERFORM VARYING J FROM 1 BY 1 UNTIL J > GRID-SIZE
-                   IF GRID(I, J) = SPACES
-                       MOVE FUNCTION RANDOM(97, 122) TO GRID(I, J)
+                   IF GRID-COL (I, J) = SPACES
+                       MOVE 98 TO RANDOM-MIN
+                       MOVE 123 TO RANDOM-MAX
+                       PERFORM RANDOM-IN-RANGE
+                       MOVE FUNCTION CHAR (RANDOM-RESULT)
+                           TO GRID-COL (I, J)
                    END-IF
                END-PERFORM
            END-PERFORM.
 
+      * Filler letters are screened against BLOCKLIST-TABLE so common
+      * words don't turn up by accident among the random letters. Any
+      * blocklisted word found running across a row, column, or
+      * diagonal - forwards or backwards - has its filler cells
+      * re-rolled (a letter that belongs to a placed word is never
+      * touched), and the grid is rescanned until a pass turns up
+      * nothing or MAX-SCREEN-PASSES is reached.
+       SCREEN-FILLER-WORDS.
+           MOVE SPACES TO ANSWER-MASK
+           PERFORM MARK-ANSWER-CELLS
+           MOVE 0 TO SCREEN-PASS
+           MOVE 'Y' TO FOUND-BLOCKED
+           PERFORM UNTIL FOUND-BLOCKED = 'N'
+                   OR SCREEN-PASS >= MAX-SCREEN-PASSES
+               ADD 1 TO SCREEN-PASS
+               MOVE 'N' TO FOUND-BLOCKED
+               PERFORM SCREEN-ROWS
+               PERFORM SCREEN-COLUMNS
+               PERFORM SCREEN-DIAGONALS-DOWN-RIGHT
+               PERFORM SCREEN-DIAGONALS-DOWN-LEFT
+           END-PERFORM
+           IF FOUND-BLOCKED = 'Y'
+               PERFORM RECORD-SCREEN-EXHAUSTED
+           END-IF.
+
+       RECORD-SCREEN-EXHAUSTED.
+           MOVE SPACES TO EXCEPTIONS-RECORD
+           STRING 'PUZZLE ' PUZZLE-ID
+               ' BLOCKLISTED FILLER WORD STILL ON GRID AFTER '
+               MAX-SCREEN-PASSES ' SCREEN PASSES'
+               DELIMITED BY SIZE INTO EXCEPTIONS-RECORD
+           WRITE EXCEPTIONS-RECORD.
+
+       SCREEN-ROWS.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > GRID-SIZE
+               MOVE I TO SCREEN-START-ROW
+               MOVE 1 TO SCREEN-START-COL
+               MOVE 0 TO SCREEN-DELTA-ROW
+               MOVE 1 TO SCREEN-DELTA-COL
+               PERFORM SCAN-AND-SCREEN-LINE
+           END-PERFORM.
+
+       SCREEN-COLUMNS.
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > GRID-SIZE
+               MOVE 1 TO SCREEN-START-ROW
+               MOVE J TO SCREEN-START-COL
+               MOVE 1 TO SCREEN-DELTA-ROW
+               MOVE 0 TO SCREEN-DELTA-COL
+               PERFORM SCAN-AND-SCREEN-LINE
+           END-PERFORM.
+
+      * Every down-right diagonal is anchored either on row 1 (for
+      * diagonals that start at or right of the top-left corner) or on
+      * column 1, row 2 down (for the rest) - that combination covers
+      * each diagonal exactly once.
+       SCREEN-DIAGONALS-DOWN-RIGHT.
+           MOVE 1 TO SCREEN-DELTA-ROW
+           MOVE 1 TO SCREEN-DELTA-COL
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > GRID-SIZE
+               MOVE 1 TO SCREEN-START-ROW
+               MOVE J TO SCREEN-START-COL
+               PERFORM SCAN-AND-SCREEN-LINE
+           END-PERFORM
+           PERFORM VARYING I FROM 2 BY 1 UNTIL I > GRID-SIZE
+               MOVE I TO SCREEN-START-ROW
+               MOVE 1 TO SCREEN-START-COL
+               PERFORM SCAN-AND-SCREEN-LINE
+           END-PERFORM.
+
+       SCREEN-DIAGONALS-DOWN-LEFT.
+           MOVE 1 TO SCREEN-DELTA-ROW
+           MOVE -1 TO SCREEN-DELTA-COL
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > GRID-SIZE
+               MOVE 1 TO SCREEN-START-ROW
+               MOVE J TO SCREEN-START-COL
+               PERFORM SCAN-AND-SCREEN-LINE
+           END-PERFORM
+           PERFORM VARYING I FROM 2 BY 1 UNTIL I > GRID-SIZE
+               MOVE I TO SCREEN-START-ROW
+               MOVE GRID-SIZE TO SCREEN-START-COL
+               PERFORM SCAN-AND-SCREEN-LINE
+           END-PERFORM.
+
+       BUILD-SCREEN-LINE.
+           MOVE 0 TO LINE-LENGTH
+           MOVE SCREEN-START-ROW TO SCAN-ROW
+           MOVE SCREEN-START-COL TO SCAN-COL
+           PERFORM UNTIL SCAN-ROW < 1 OR SCAN-ROW > GRID-SIZE
+                   OR SCAN-COL < 1 OR SCAN-COL > GRID-SIZE
+               ADD 1 TO LINE-LENGTH
+               MOVE GRID-COL (SCAN-ROW, SCAN-COL)
+                   TO LINE-BUFFER (LINE-LENGTH:1)
+               MOVE SCAN-ROW TO LINE-POS-ROW (LINE-LENGTH)
+               MOVE SCAN-COL TO LINE-POS-COL (LINE-LENGTH)
+               COMPUTE SCAN-ROW = SCAN-ROW + SCREEN-DELTA-ROW
+               COMPUTE SCAN-COL = SCAN-COL + SCREEN-DELTA-COL
+           END-PERFORM.
+
+       SCAN-AND-SCREEN-LINE.
+           PERFORM BUILD-SCREEN-LINE
+           PERFORM VARYING BN FROM 1 BY 1 UNTIL BN > BLOCKLIST-COUNT
+               MOVE FUNCTION LENGTH (FUNCTION TRIM
+                   (BLOCKLIST-ENTRY (BN))) TO MATCH-LEN
+               IF MATCH-LEN > 0 AND MATCH-LEN <= LINE-LENGTH
+                   PERFORM VARYING BP FROM 1 BY 1
+                           UNTIL BP > LINE-LENGTH - MATCH-LEN + 1
+                       IF FUNCTION UPPER-CASE
+                               (LINE-BUFFER (BP:MATCH-LEN)) =
+                               FUNCTION TRIM (BLOCKLIST-ENTRY (BN))
+                           PERFORM REROLL-BLOCKED-SPAN
+                           MOVE 'Y' TO FOUND-BLOCKED
+                       ELSE
+                           IF FUNCTION UPPER-CASE (FUNCTION REVERSE
+                                   (LINE-BUFFER (BP:MATCH-LEN))) =
+                                   FUNCTION TRIM (BLOCKLIST-ENTRY (BN))
+                               PERFORM REROLL-BLOCKED-SPAN
+                               MOVE 'Y' TO FOUND-BLOCKED
+                           END-IF
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-PERFORM.
+
+       REROLL-BLOCKED-SPAN.
+           PERFORM VARYING K FROM BP BY 1
+                   UNTIL K > BP + MATCH-LEN - 1
+               IF ANSWER-MASK-COL (LINE-POS-ROW (K), LINE-POS-COL (K))
+                       NOT = 'Y'
+                   MOVE 98 TO RANDOM-MIN
+                   MOVE 123 TO RANDOM-MAX
+                   PERFORM RANDOM-IN-RANGE
+                   MOVE FUNCTION CHAR (RANDOM-RESULT)
+                       TO GRID-COL (LINE-POS-ROW (K), LINE-POS-COL (K))
+               END-IF
+           END-PERFORM.
+
+       PRINT-PUZZLE-HEADER.
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'PUZZLE ' PUZZLE-ID
+               ' GRID-SIZE ' GRID-SIZE
+               ' WORD-COUNT ' WORD-COUNT
+               DELIMITED BY SIZE INTO REPORT-RECORD
+           WRITE REPORT-RECORD.
+
+      * One print-ready line per row - every letter of the row, spaced
+      * out for the print shop's layout - rather than one record per
+      * cell. Each cell reserves the same three columns the answer key
+      * below gives its unbracketed cells (' x '), so a puzzle row and
+      * its answer-key row line up column-for-column on one template.
        PRINT-GRID.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > GRID-SIZE
-               PERFORM VARYING J FROM 1 BY 1 UNTIL J > GRID-SIZE
-                   DISPLAY GRID(I, J)
-               END-PERFORM
+               PERFORM BUILD-GRID-ROW-LINE
+               WRITE REPORT-RECORD
+           END-PERFORM.
+
+       BUILD-GRID-ROW-LINE.
+           MOVE SPACES TO REPORT-RECORD
+           MOVE 1 TO ROW-LINE-POS
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > GRID-SIZE
+               MOVE GRID-COL (I, J)
+                   TO REPORT-RECORD (ROW-LINE-POS + 1:1)
+               ADD 3 TO ROW-LINE-POS
+           END-PERFORM.
+
+      * Answer key: same GRID the puzzle was printed from, with every
+      * cell that belongs to a placed word bracketed so a proofreader
+      * (or the reader, in the back of the book) can see the solution.
+      * Like PRINT-GRID, one line per row rather than one record per
+      * cell.
+       PRINT-ANSWER-KEY.
+           MOVE SPACES TO ANSWER-MASK
+           PERFORM MARK-ANSWER-CELLS
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > GRID-SIZE
+               PERFORM BUILD-ANSWER-ROW-LINE
+               WRITE REPORT-RECORD
+           END-PERFORM.
+
+       BUILD-ANSWER-ROW-LINE.
+           MOVE SPACES TO REPORT-RECORD
+           MOVE 1 TO ROW-LINE-POS
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > GRID-SIZE
+               IF ANSWER-MASK-COL (I, J) = 'Y'
+                   STRING '[' GRID-COL (I, J) ']'
+                       DELIMITED BY SIZE INTO REPORT-RECORD
+                       WITH POINTER ROW-LINE-POS
+               ELSE
+                   STRING ' ' GRID-COL (I, J) ' '
+                       DELIMITED BY SIZE INTO REPORT-RECORD
+                       WITH POINTER ROW-LINE-POS
+               END-IF
+           END-PERFORM.
+
+      * One audit line per puzzle run: puzzle ID, grid size, the word
+      * list it drew from, how many words were requested versus how
+      * many actually made it onto the grid, and when the run happened
+      * - a paper trail separate from the reader-facing PUZZLES.RPT.
+       PRINT-AUDIT-RECORD.
+           MOVE SPACES TO AUDIT-RECORD
+           STRING 'PUZZLE ' PUZZLE-ID
+               ' GRID-SIZE ' GRID-SIZE
+               ' WORDLIST ' FUNCTION TRIM (WORD-LIST-FILENAME)
+               ' WORDS-REQUESTED ' WORD-COUNT
+               ' WORDS-PLACED ' WORDS-PLACED-COUNT
+               ' RUN ' CURRENT-DATE-TIME (1:14)
+               DELIMITED BY SIZE INTO AUDIT-RECORD
+           WRITE AUDIT-RECORD.
+
+       MARK-ANSWER-CELLS.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WORD-COUNT
+               IF WE-PLACED (I) = 'Y'
+                   PERFORM VARYING K FROM 0 BY 1
+                       UNTIL K > WE-LENGTH (I) - 1
+                       COMPUTE MARK-ROW =
+                           WE-ROW-START (I) + (K * WE-ROW-DELTA (I))
+                       COMPUTE MARK-COL =
+                           WE-COL-START (I) + (K * WE-COL-DELTA (I))
+                       MOVE 'Y' TO ANSWER-MASK-COL (MARK-ROW, MARK-COL)
+                   END-PERFORM
+               END-IF
            END-PERFORM.
